@@ -0,0 +1,59 @@
+       identification division.
+       program-id. CobolTasklet4.
+       data division.
+       working-storage section.
+       01 ws-run-date pic 9(8).
+       01 ws-archive-base pic x(256) value 'archive'.
+       01 ws-archive-dir pic x(256) value spaces.
+       01 ws-src-path pic x(256) value spaces.
+       01 ws-dst-path pic x(256) value spaces.
+       01 ws-status pic s9(9) comp-5.
+       procedure division.
+       accept ws-run-date from date yyyymmdd.
+       move 0 to return-code.
+
+       call "CBL_CREATE_DIR" using ws-archive-base
+           returning ws-status.
+      *> status 128 means the directory already exists, which is the
+      *> normal case on every run after the first - only a different
+      *> nonzero status is a real failure.
+       if ws-status not = 0 and ws-status not = 128
+           display 'WARNING: could not create archive directory, '
+               'status ' ws-status
+           move 20 to return-code
+       end-if.
+
+       move spaces to ws-archive-dir.
+       string 'archive/' ws-run-date delimited by size
+           into ws-archive-dir.
+       call "CBL_CREATE_DIR" using ws-archive-dir
+           returning ws-status.
+       if ws-status not = 0 and ws-status not = 128
+           display 'WARNING: could not create archive directory, '
+               'status ' ws-status
+           move 20 to return-code
+       end-if.
+
+       move 'file1.txt' to ws-src-path.
+       move spaces to ws-dst-path.
+       string 'archive/' ws-run-date '/file1.txt' delimited by size
+           into ws-dst-path.
+       call "CBL_COPY_FILE" using ws-src-path ws-dst-path
+           returning ws-status.
+       if ws-status not = 0
+           display 'WARNING: could not archive file1.txt, status '
+               ws-status
+           move 20 to return-code
+       end-if.
+
+       move 'file2.txt' to ws-src-path.
+       move spaces to ws-dst-path.
+       string 'archive/' ws-run-date '/file2.txt' delimited by size
+           into ws-dst-path.
+       call "CBL_COPY_FILE" using ws-src-path ws-dst-path
+           returning ws-status.
+       if ws-status not = 0
+           display 'WARNING: could not archive file2.txt, status '
+               ws-status
+           move 20 to return-code
+       end-if.
