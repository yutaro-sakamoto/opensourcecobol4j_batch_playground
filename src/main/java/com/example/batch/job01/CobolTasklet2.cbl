@@ -4,30 +4,262 @@
          input-output section.
          file-control.
            select f assign to 'file1.txt'
-           organization is sequential.
+           organization is sequential
+           file status is ws-f-status.
            select g assign to 'file2.txt'
-           organization is sequential.
+           organization is sequential
+           file status is ws-g-status.
+           select rej assign to 'file1-rejects.txt'
+           organization is line sequential
+           file status is ws-rej-status.
+           select ckpt assign to 'file2-checkpoint.txt'
+           organization is line sequential
+           file status is ws-ckpt-status.
+           select ifc assign to 'file2-interface.txt'
+           organization is sequential
+           file status is ws-ifc-status.
        data division.
        file section.
        fd f.
-       01 f-rec pic 9(5).
+       copy "TRANREC.cpy"
+           replacing ==PFX-HEADER-RECORD== by ==F-HEADER-RECORD==,
+           ==PFX-HEADER-TYPE== by ==F-HEADER-TYPE==,
+           ==PFX-HEADER-RUN-DATE== by ==F-HEADER-RUN-DATE==,
+           ==PFX-HEADER-EXP-COUNT== by ==F-HEADER-EXP-COUNT==,
+           ==PFX-DETAIL-RECORD== by ==F-DETAIL-RECORD==,
+           ==PFX-DETAIL-TYPE== by ==F-DETAIL-TYPE==,
+           ==PFX-TRANS-ID== by ==F-TRANS-ID==,
+           ==PFX-TRANS-DATE== by ==F-TRANS-DATE==,
+           ==PFX-AMOUNT== by ==F-AMOUNT==,
+           ==PFX-STATUS== by ==F-STATUS==,
+           ==PFX-TRAILER-RECORD== by ==F-TRAILER-RECORD==,
+           ==PFX-TRAILER-TYPE== by ==F-TRAILER-TYPE==,
+           ==PFX-TRAILER-COUNT== by ==F-TRAILER-COUNT==.
        fd g.
-       01 g-rec pic 9(5).
+       copy "TRANREC.cpy"
+           replacing ==PFX-HEADER-RECORD== by ==G-HEADER-RECORD==,
+           ==PFX-HEADER-TYPE== by ==G-HEADER-TYPE==,
+           ==PFX-HEADER-RUN-DATE== by ==G-HEADER-RUN-DATE==,
+           ==PFX-HEADER-EXP-COUNT== by ==G-HEADER-EXP-COUNT==,
+           ==PFX-DETAIL-RECORD== by ==G-DETAIL-RECORD==,
+           ==PFX-DETAIL-TYPE== by ==G-DETAIL-TYPE==,
+           ==PFX-TRANS-ID== by ==G-TRANS-ID==,
+           ==PFX-TRANS-DATE== by ==G-TRANS-DATE==,
+           ==PFX-AMOUNT== by ==G-AMOUNT==,
+           ==PFX-STATUS== by ==G-STATUS==,
+           ==PFX-TRAILER-RECORD== by ==G-TRAILER-RECORD==,
+           ==PFX-TRAILER-TYPE== by ==G-TRAILER-TYPE==,
+           ==PFX-TRAILER-COUNT== by ==G-TRAILER-COUNT==.
+       fd rej.
+       01 rej-line pic x(80).
+       fd ckpt.
+       01 ckpt-record.
+           05 ckpt-last-seq pic 9(7).
+           05 ckpt-written-count pic 9(7).
+           05 ckpt-reject-count pic 9(7).
+       fd ifc.
+       01 ifc-record.
+           05 ifc-rec-type        pic x(2).
+           05 ifc-value           pic 9(9).
+           05 ifc-date            pic 9(8).
+           05 filler              pic x(61).
        working-storage section.
+       01 ws-eof-switch pic x value 'N'.
+       01 ws-ckpt-status pic xx value '00'.
+       01 ws-f-status pic xx value '00'.
+       01 ws-g-status pic xx value '00'.
+       01 ws-rej-status pic xx value '00'.
+       01 ws-ifc-status pic xx value '00'.
+       01 ws-run-date pic 9(8) value 0.
+       01 ws-expected-count pic 9(7) value 0.
+       01 ws-actual-read-count pic 9(7) value 0.
+       01 ws-written-count pic 9(7) value 0.
+       01 ws-reject-count pic 9(7) value 0.
+       01 ws-total-written pic 9(7) value 0.
+       01 ws-reason-code pic x(2) value spaces.
+       01 ws-reason-text pic x(24) value spaces.
+       01 ws-raw-dump pic x(26) value spaces.
+       01 ws-checkpoint-seq pic 9(7) value 0.
+       01 ws-checkpoint-written pic 9(7) value 0.
+       01 ws-checkpoint-rejects pic 9(7) value 0.
+       01 ws-total-rejects pic 9(7) value 0.
+       01 ws-detail-seq pic 9(7) value 0.
+       01 ws-since-checkpoint pic 9(7) value 0.
+       01 ws-checkpoint-interval pic 9(7) value 100.
+       01 ws-delete-status pic s9(9) comp-5 value 0.
        procedure division.
 
+       open input ckpt.
+       if ws-ckpt-status = '00'
+           read ckpt
+               at end
+                   move 0 to ws-checkpoint-seq
+                   move 0 to ws-checkpoint-written
+               not at end
+                   move ckpt-last-seq to ws-checkpoint-seq
+                   move ckpt-written-count to ws-checkpoint-written
+                   move ckpt-reject-count to ws-checkpoint-rejects
+           end-read
+           close ckpt
+       end-if.
+
        open input f.
-       open output g.
+       if ws-f-status not = '00'
+           display 'WARNING: file1.txt could not be opened, status '
+               ws-f-status
+           move 8 to return-code
+       else
+           if ws-checkpoint-seq > 0
+               open extend g
+               if ws-g-status not = '00'
+                   open output g
+               end-if
+               open extend rej
+               if ws-rej-status not = '00'
+                   open output rej
+               end-if
+               open extend ifc
+               if ws-ifc-status not = '00'
+                   open output ifc
+               end-if
+           else
+               open output g
+               open output rej
+               open output ifc
+           end-if
+
+           read f
+               at end
+                   move 'Y' to ws-eof-switch
+           end-read
+           if ws-eof-switch not = 'Y'
+               move f-header-run-date to ws-run-date
+               move f-header-exp-count to ws-expected-count
+           end-if
+
+           if ws-checkpoint-seq = 0
+               move spaces to g-header-record
+               move 'H' to g-header-type
+               move ws-run-date to g-header-run-date
+               move ws-expected-count to g-header-exp-count
+               write g-header-record
+           end-if
+
+           read f
+               at end
+                   move 'Y' to ws-eof-switch
+           end-read
+           perform until ws-eof-switch = 'Y' or f-detail-type = 'T'
+               add 1 to ws-actual-read-count
+               add 1 to ws-detail-seq
+               if ws-detail-seq > ws-checkpoint-seq
+                   move spaces to ws-reason-code
+                   if f-trans-id not numeric
+                       move '10' to ws-reason-code
+                       move 'NON-NUMERIC TRANS-ID' to ws-reason-text
+                   else
+                   if f-trans-date not numeric
+                       move '20' to ws-reason-code
+                       move 'NON-NUMERIC TRANS-DATE' to ws-reason-text
+                   else
+                   if f-amount not numeric
+                       move '30' to ws-reason-code
+                       move 'NON-NUMERIC AMOUNT' to ws-reason-text
+                   end-if
+                   end-if
+                   end-if
+                   if ws-reason-code not = spaces
+                       add 1 to ws-reject-count
+                       move f-detail-record to ws-raw-dump
+                       move spaces to rej-line
+                       string 'REASON=' ws-reason-code ' '
+                           ws-reason-text ' RAW=' ws-raw-dump
+                           delimited by size into rej-line
+                       write rej-line
+                   else
+                       move 'D' to g-detail-type
+                       move f-trans-id to g-trans-id
+                       move f-trans-date to g-trans-date
+                       compute g-amount = f-amount + 1.00
+                       move 'P' to g-status
+                       write g-detail-record
+                       add 1 to ws-written-count
+                       move spaces to ifc-record
+                       move 'DT' to ifc-rec-type
+                       compute ifc-value = g-amount * 100
+                       move g-trans-date to ifc-date
+                       write ifc-record
+                   end-if
+                   add 1 to ws-since-checkpoint
+                   if ws-since-checkpoint >= ws-checkpoint-interval
+                       perform save-checkpoint
+                       move 0 to ws-since-checkpoint
+                   end-if
+               end-if
+               read f
+                   at end
+                       move 'Y' to ws-eof-switch
+               end-read
+           end-perform
+
+           move 0 to return-code
+           if f-detail-type = 'T' and ws-eof-switch not = 'Y'
+               if f-trailer-count not = ws-actual-read-count
+                   display 'WARNING: file1.txt trailer count '
+                       f-trailer-count ' does not match records read '
+                       ws-actual-read-count
+                   move 12 to return-code
+               end-if
+           else
+               display 'WARNING: file1.txt has no trailer record'
+               move 12 to return-code
+           end-if
+
+           compute ws-total-written = ws-checkpoint-written
+               + ws-written-count
+           compute ws-total-rejects = ws-checkpoint-rejects
+               + ws-reject-count
+           move spaces to g-trailer-record
+           move 'T' to g-trailer-type
+           move ws-total-written to g-trailer-count
+           write g-trailer-record
+
+           close f
+           close g
+           close rej
+           close ifc
+
+           call "CBL_DELETE_FILE" using "file2-checkpoint.txt"
+               returning ws-delete-status
+
+           if return-code = 0
+               perform reconcile-counts
+           end-if
+       end-if.
 
-       read f.
-       move f-rec to g-rec.
-       add 1 to g-rec.
-       write g-rec.
+       stop run.
 
-       read f.
-       move f-rec to g-rec.
-       add 1 to g-rec.
-       write g-rec.
+       save-checkpoint.
+       compute ws-total-written = ws-checkpoint-written
+           + ws-written-count.
+       compute ws-total-rejects = ws-checkpoint-rejects
+           + ws-reject-count.
+       open output ckpt.
+       move ws-detail-seq to ckpt-last-seq.
+       move ws-total-written to ckpt-written-count.
+       move ws-total-rejects to ckpt-reject-count.
+       write ckpt-record.
+       close ckpt.
 
-       close f.
-       close g.
+       reconcile-counts.
+      *> every record file1.txt declared in its trailer must end up
+      *> either posted to file2.txt or quarantined to the rejects
+      *> file; if the two don't add back up to the trailer count, the
+      *> job status needs to reflect a genuine data problem rather
+      *> than a clean run, so a reject is not by itself a mismatch.
+       if f-trailer-count not = ws-total-written + ws-total-rejects
+           display 'WARNING: reconciliation failed - file1.txt count '
+               f-trailer-count ' does not equal file2.txt written '
+               ws-total-written ' plus rejected ' ws-total-rejects
+           move 16 to return-code
+       end-if.
