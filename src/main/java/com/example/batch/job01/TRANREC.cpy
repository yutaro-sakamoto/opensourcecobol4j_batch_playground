@@ -0,0 +1,21 @@
+      *> shared transaction record layouts for file1.txt / file2.txt.
+      *> copy with replacing PFX-xxx by F-xxx or G-xxx to get a
+      *> distinct set of field names per file section entry. each file
+      *> carries one header record, any number of detail records, and
+      *> one trailer record, all fixed at 26 bytes so they share one
+      *> record area within the fd.
+       01  PFX-HEADER-RECORD.
+           05  PFX-HEADER-TYPE        pic x(1).
+           05  PFX-HEADER-RUN-DATE    pic 9(8).
+           05  PFX-HEADER-EXP-COUNT   pic 9(7).
+           05  filler                 pic x(10).
+       01  PFX-DETAIL-RECORD.
+           05  PFX-DETAIL-TYPE        pic x(1).
+           05  PFX-TRANS-ID           pic 9(7).
+           05  PFX-TRANS-DATE         pic 9(8).
+           05  PFX-AMOUNT             pic 9(7)v99.
+           05  PFX-STATUS             pic x(1).
+       01  PFX-TRAILER-RECORD.
+           05  PFX-TRAILER-TYPE       pic x(1).
+           05  PFX-TRAILER-COUNT      pic 9(7).
+           05  filler                 pic x(18).
