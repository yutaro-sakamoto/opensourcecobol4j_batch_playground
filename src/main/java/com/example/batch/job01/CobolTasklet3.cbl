@@ -0,0 +1,120 @@
+       identification division.
+       program-id. CobolTasklet3.
+       environment division.
+         input-output section.
+         file-control.
+           select g assign to 'file2.txt'
+           organization is sequential.
+           select rpt assign to 'report.txt'
+           organization is line sequential.
+       data division.
+       file section.
+       fd g.
+       copy "TRANREC.cpy"
+           replacing ==PFX-HEADER-RECORD== by ==G-HEADER-RECORD==,
+           ==PFX-HEADER-TYPE== by ==G-HEADER-TYPE==,
+           ==PFX-HEADER-RUN-DATE== by ==G-HEADER-RUN-DATE==,
+           ==PFX-HEADER-EXP-COUNT== by ==G-HEADER-EXP-COUNT==,
+           ==PFX-DETAIL-RECORD== by ==G-DETAIL-RECORD==,
+           ==PFX-DETAIL-TYPE== by ==G-DETAIL-TYPE==,
+           ==PFX-TRANS-ID== by ==G-TRANS-ID==,
+           ==PFX-TRANS-DATE== by ==G-TRANS-DATE==,
+           ==PFX-AMOUNT== by ==G-AMOUNT==,
+           ==PFX-STATUS== by ==G-STATUS==,
+           ==PFX-TRAILER-RECORD== by ==G-TRAILER-RECORD==,
+           ==PFX-TRAILER-TYPE== by ==G-TRAILER-TYPE==,
+           ==PFX-TRAILER-COUNT== by ==G-TRAILER-COUNT==.
+       fd rpt.
+       01 rpt-line pic x(80).
+       working-storage section.
+       01 ws-eof-switch pic x value 'N'.
+       01 ws-first-detail pic x value 'Y'.
+       01 ws-expected-count pic 9(7) value 0.
+       01 ws-record-count pic 9(7) value 0.
+       01 ws-trailer-count pic 9(7) value 0.
+       01 ws-sum pic 9(13)v99 value 0.
+       01 ws-min pic 9(7)v99 value 0.
+       01 ws-max pic 9(7)v99 value 0.
+       01 ws-expected-disp pic zzzzzz9.
+       01 ws-count-disp pic zzzzzz9.
+       01 ws-trailer-disp pic zzzzzz9.
+       01 ws-sum-disp pic z(12)9.99.
+       01 ws-min-disp pic zzzzzz9.99.
+       01 ws-max-disp pic zzzzzz9.99.
+       procedure division.
+
+       open input g.
+       open output rpt.
+
+       read g
+           at end
+               move 'Y' to ws-eof-switch
+       end-read.
+       perform until ws-eof-switch = 'Y'
+           if g-detail-type = 'D'
+               add 1 to ws-record-count
+               add g-amount to ws-sum
+               if ws-first-detail = 'Y'
+                   move g-amount to ws-min
+                   move g-amount to ws-max
+                   move 'N' to ws-first-detail
+               else
+                   if g-amount < ws-min
+                       move g-amount to ws-min
+                   end-if
+                   if g-amount > ws-max
+                       move g-amount to ws-max
+                   end-if
+               end-if
+           else
+               if g-detail-type = 'T'
+                   move g-trailer-count to ws-trailer-count
+               else
+                   if g-detail-type = 'H'
+                       move g-header-exp-count to ws-expected-count
+                   end-if
+               end-if
+           end-if
+           read g
+               at end
+                   move 'Y' to ws-eof-switch
+           end-read
+       end-perform.
+
+       move ws-expected-count to ws-expected-disp.
+       move ws-record-count to ws-count-disp.
+       move ws-trailer-count to ws-trailer-disp.
+       move ws-sum to ws-sum-disp.
+       move ws-min to ws-min-disp.
+       move ws-max to ws-max-disp.
+
+       move spaces to rpt-line.
+       string 'CONTROL TOTAL REPORT - file2.txt' into rpt-line.
+       write rpt-line.
+
+       move spaces to rpt-line.
+       string 'RECORDS READ : ' ws-expected-disp into rpt-line.
+       write rpt-line.
+
+       move spaces to rpt-line.
+       string 'RECORDS WRITTEN : ' ws-count-disp into rpt-line.
+       write rpt-line.
+
+       move spaces to rpt-line.
+       string 'TRAILER COUNT : ' ws-trailer-disp into rpt-line.
+       write rpt-line.
+
+       move spaces to rpt-line.
+       string 'SUM OF AMOUNTS : ' ws-sum-disp into rpt-line.
+       write rpt-line.
+
+       move spaces to rpt-line.
+       string 'MIN AMOUNT : ' ws-min-disp into rpt-line.
+       write rpt-line.
+
+       move spaces to rpt-line.
+       string 'MAX AMOUNT : ' ws-max-disp into rpt-line.
+       write rpt-line.
+
+       close g.
+       close rpt.
