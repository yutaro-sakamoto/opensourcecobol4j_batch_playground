@@ -8,12 +8,62 @@
        data division.
        file section.
        fd f.
-       01 rec-num pic 9(5).
+       copy "TRANREC.cpy"
+           replacing ==PFX-HEADER-RECORD== by ==F-HEADER-RECORD==,
+           ==PFX-HEADER-TYPE== by ==F-HEADER-TYPE==,
+           ==PFX-HEADER-RUN-DATE== by ==F-HEADER-RUN-DATE==,
+           ==PFX-HEADER-EXP-COUNT== by ==F-HEADER-EXP-COUNT==,
+           ==PFX-DETAIL-RECORD== by ==F-DETAIL-RECORD==,
+           ==PFX-DETAIL-TYPE== by ==F-DETAIL-TYPE==,
+           ==PFX-TRANS-ID== by ==F-TRANS-ID==,
+           ==PFX-TRANS-DATE== by ==F-TRANS-DATE==,
+           ==PFX-AMOUNT== by ==F-AMOUNT==,
+           ==PFX-STATUS== by ==F-STATUS==,
+           ==PFX-TRAILER-RECORD== by ==F-TRAILER-RECORD==,
+           ==PFX-TRAILER-TYPE== by ==F-TRAILER-TYPE==,
+           ==PFX-TRAILER-COUNT== by ==F-TRAILER-COUNT==.
        working-storage section.
+       01 ws-rec-count pic 9(7).
+       01 ws-seed-value pic 9(7).
+       01 ws-run-date pic 9(8).
+       01 ws-index pic 9(7).
+       01 ws-value pic 9(7).
+       01 ws-written-count pic 9(7) value 0.
        procedure division.
+       accept ws-rec-count from environment "REC_COUNT".
+       if ws-rec-count = 0
+           move 2 to ws-rec-count
+       end-if.
+       accept ws-seed-value from environment "SEED_VALUE".
+       if ws-seed-value = 0
+           move 100 to ws-seed-value
+       end-if.
+       accept ws-run-date from date yyyymmdd.
+
        open output f.
-       move 100 to rec-num.
-       write rec-num.
-       move 200 to rec-num.
-       write rec-num.
+
+       move spaces to f-header-record.
+       move 'H' to f-header-type.
+       move ws-run-date to f-header-run-date.
+       move ws-rec-count to f-header-exp-count.
+       write f-header-record.
+
+       perform varying ws-index from 1 by 1
+               until ws-index > ws-rec-count
+           move spaces to f-detail-record
+           compute ws-value = ws-seed-value + ws-index - 1
+           move 'D' to f-detail-type
+           move ws-value to f-trans-id
+           move ws-run-date to f-trans-date
+           move ws-value to f-amount
+           move 'A' to f-status
+           write f-detail-record
+           add 1 to ws-written-count
+       end-perform.
+
+       move spaces to f-trailer-record.
+       move 'T' to f-trailer-type.
+       move ws-written-count to f-trailer-count.
+       write f-trailer-record.
+
        close f.
